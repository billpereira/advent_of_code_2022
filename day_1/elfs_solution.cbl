@@ -3,100 +3,861 @@
        PROGRAM-ID. ADV1.
        AUTHOR. billpereira.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+      * MODIFICATION HISTORY
+      *    2022-12-01  BP   ORIGINAL VERSION - TOP 3 ELF CALORIE CHECK.
+      *    2026-08-09  BP   ADDED REPORT-FILE WITH A FULL, SORTED
+      *                     LISTING OF EVERY ELF PROCESSED - NOT JUST
+      *                     THE TOP 3 - FOR SUPPLY DROP RECONCILIATION.
+      *    2026-08-09  BP   CALORY_VALUE IS NOW VALIDATED NUMERIC
+      *                     BEFORE BEING ADDED TO CURRENT_SUM - BAD
+      *                     RECORDS GO TO REJECT-FILE INSTEAD OF
+      *                     SILENTLY CORRUPTING THE ELF'S TOTAL.
+      *    2026-08-09  BP   ADDED CHECKPOINT/RESTART SUPPORT - RESTART-
+      *                     FILE IS WRITTEN EVERY CKPTN ELVES AND CAN
+      *                     BE RESUMED FROM WITH PARM RESTART=Y SO A
+      *                     LARGE RUN DOES NOT HAVE TO START OVER.
+      *    2026-08-09  BP   THE BLANK LINE ENDING EACH ELF'S BLOCK NOW
+      *                     CARRIES AN ELF-ID, LOOKED UP AGAINST THE
+      *                     NEW ELF-ROSTER MASTER SO OUTPUT SHOWS THE
+      *                     ELF'S NAME INSTEAD OF A BARE SEQUENCE NO.
+      *    2026-08-09  BP   WRITES A ONE-LINE RUN SUMMARY TO SUMMARYDD
+      *                     AND RETURNS A CONDITION CODE INSTEAD OF
+      *                     STOPPING OUTRIGHT, SO A DRIVER STEP CAN
+      *                     CHAIN THIS RUN WITH ADV2 AND FOLD BOTH
+      *                     INTO ONE COMBINED REPORT.
+      *    2026-08-09  BP   TOP 3 IS NOW A CONFIGURABLE TOPN= PARM
+      *                     AGAINST THE VARIABLE-LENGTH ELF-TABLE
+      *                     RANKING, WITH AVERAGE CALORIES PER ELF AND
+      *                     ELF HEADCOUNT ADDED TO THE SUMMARY.
+      *    2026-08-09  BP   EVERY CALORY_FILE RECORD PROCESSED NOW
+      *                     WRITES AN ENTRY TO THE SHARED AUDITDD
+      *                     TRAIL (ALSO WRITTEN BY ADV2) SO A DAY'S
+      *                     RESULTS CAN BE PROVEN AFTER THE JOB LOG
+      *                     IS GONE.
+      *    2026-08-09  BP   ADDED SEASON-TO-DATE TRACKING - EACH RUN
+      *                     READS THE PRIOR SEASON MASTER GENERATION
+      *                     (SEASINDD), ROLLS TODAY'S ELF TOTALS INTO
+      *                     IT, AND WRITES THE NEXT GENERATION
+      *                     (SEASOUTDD) SO CUMULATIVE SUPPLY TRENDS
+      *                     SURVIVE ACROSS DAYS INSTEAD OF RESETTING
+      *                     TO ZERO EVERY RUN.
+      *    2026-08-09  BP   FIXED THE DESCENDING SORT TO SWAP ELF-TAB-ID
+      *                     AND ELF-TAB-NAME ALONG WITH SEQ/SUM, RESET
+      *                     WS-CURRENT-ELF-ID BETWEEN ELVES SO A FINAL
+      *                     ELF WITH NO TRAILING SEPARATOR SHOWS AS
+      *                     UNKNOWN RATHER THAN THE PRIOR ELF'S NAME,
+      *                     EXCLUDED BLANK ELF-IDS FROM THE SEASON
+      *                     MERGE, CARRIED WS-REJECT-COUNT THROUGH A
+      *                     CHECKPOINT/RESTART AND REOPENED REJECT-FILE
+      *                     EXTEND ON RESTART INSTEAD OF TRUNCATING IT,
+      *                     AND CHANGED RESTART-LINE TO CARRY ONLY THE
+      *                     ELF ROWS ADDED SINCE THE LAST CHECKPOINT
+      *                     INSTEAD OF THE WHOLE TABLE EVERY TIME.
+      *    2026-08-09  BP   A REJECTED CALORY_VALUE NOW MARKS THE ELF
+      *                     IN PROGRESS AS PENDING TOO, NOT JUST A GOOD
+      *                     VALUE - A FINAL ELF BLOCK MADE UP ENTIRELY
+      *                     OF BAD LINES WAS OTHERWISE DROPPED FROM
+      *                     ELF-TABLE AT END OF FILE EVEN THOUGH ITS
+      *                     LINES WERE ON REJECTDD/AUDITDD. ALSO
+      *                     TRIMMED REJECT-LINE TO 80 BYTES TO MATCH
+      *                     EVERY OTHER FIXED RECORD IN THIS SHOP.
+      *    2026-08-09  BP   THE BLANK/ID LINE NOW OPENS THE ELF BLOCK
+      *                     THAT FOLLOWS IT INSTEAD OF CLOSING THE ONE
+      *                     BEFORE IT - THE OLD TRAILING-SEPARATOR
+      *                     CONVENTION LEFT THE LAST ELF IN THE FILE
+      *                     WITH NO ID AT ALL WHENEVER CALORY_FILE
+      *                     ENDED RIGHT AFTER ITS FINAL CALORIE VALUE
+      *                     WITH NO CLOSING BLANK LINE, WHICH IS THE
+      *                     NORMAL SHAPE OF THIS PUZZLE'S INPUT. ALSO
+      *                     REWRAPPED TWO MOVE STATEMENTS IN THE
+      *                     CHECKPOINT COPY/RESTORE PARAGRAPHS THAT HAD
+      *                     DRIFTED A CHARACTER PAST COLUMN 72.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT CALORY_FILE ASSIGN TO INPUTDD
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
 
+           SELECT REPORT-FILE ASSIGN TO REPORTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO REJECTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT RESTART-FILE ASSIGN TO RESTARTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ELF-ROSTER-FILE ASSIGN TO ROSTERDD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ELF-ROSTER-ID.
+
+           SELECT SUMMARY-FILE ASSIGN TO SUMMARYDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      * SEASON-TO-DATE MASTER, GDG-STYLE - SEASINDD IS THE PRIOR
+      * GENERATION (OPTIONAL SINCE THE FIRST RUN OF A SEASON HAS NONE
+      * CATALOGED YET) AND SEASOUTDD IS THE NEXT GENERATION THIS RUN
+      * PRODUCES; JCL IS RESPONSIBLE FOR THE RELATIVE GENERATION
+      * NUMBERS ON BOTH DD STATEMENTS.
+           SELECT OPTIONAL SEASON-IN-FILE ASSIGN TO SEASINDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SEASON-OUT-FILE ASSIGN TO SEASOUTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
       *****************************************************************
-       DATA DIVISION. 
+       DATA DIVISION.
 
        FILE SECTION.
-       FD  CALORY_FILE 
+       FD  CALORY_FILE
            RECORDING MODE IS F
            DATA RECORD IS CALORY_LINE.
        01 CALORY_LINE.
           05 CALORY_VALUE     PIC X(5) JUSTIFIED RIGHT.
           05 FILLER           PIC X(75).
 
-       WORKING-STORAGE SECTION. 
-       01 ELF_INDEX           PIC 9(10) VALUE ZEROS.      
-       01 CURRENT_SUM         PIC 9(10) VALUE ZEROS.      
-       01 CALORY              PIC 9(10) VALUE ZEROS.      
-       01 BIGGEST_ELF         PIC 9(10) VALUE ZEROS.      
-       01 BIGGEST_SUM         PIC 9(10) VALUE ZEROS.      
-       01 SECOND_BIGGEST_ELF  PIC 9(10) VALUE ZEROS.      
-       01 SECOND_BIGGEST_SUM  PIC 9(10) VALUE ZEROS.      
-       01 THIRD_BIGGEST_ELF   PIC 9(10) VALUE ZEROS.      
-       01 THIRD_BIGGEST_SUM   PIC 9(10) VALUE ZEROS.     
-       01 TOTAL_SUM           PIC 9(10) VALUE ZEROS.     
-       01 WS-EOF              PIC A(1). 
+      * THE BLANK SEPARATOR LINE OPENS THE ELF BLOCK THAT FOLLOWS IT -
+      * CL-ELF-ID CARRIES THAT ELF'S ID FOR THE ELF-ROSTER LOOKUP, SO
+      * THE LAST ELF IN THE FILE IS STILL IDENTIFIED EVEN WHEN THERE
+      * IS NO BLANK LINE AFTER ITS FINAL CALORIE VALUE.
+       01 CALORY_LINE-ID REDEFINES CALORY_LINE.
+          05 FILLER           PIC X(5).
+          05 CL-ELF-ID        PIC X(6).
+          05 FILLER           PIC X(69).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS REPORT-LINE.
+       01 REPORT-LINE.
+          05 RPT-RANK         PIC Z(3)9.
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 RPT-ELF-NUMBER   PIC Z(9)9.
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 RPT-ELF-ID       PIC X(6).
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 RPT-ELF-NAME     PIC X(20).
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 RPT-CALORY-SUM   PIC Z(9)9.
+          05 FILLER           PIC X(22) VALUE SPACES.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS REJECT-LINE.
+       01 REJECT-LINE.
+          05 RJT-LINE-NUMBER   PIC Z(9)9.
+          05 FILLER            PIC X(3) VALUE SPACES.
+          05 RJT-ELF-INDEX     PIC Z(9)9.
+          05 FILLER            PIC X(3) VALUE SPACES.
+          05 RJT-RAW-VALUE     PIC X(5).
+          05 FILLER            PIC X(49) VALUE SPACES.
+
+      * ONE RESTART-LINE IS WRITTEN EVERY WS-CKPT-INTERVAL ELVES,
+      * CARRYING ENOUGH STATE TO PICK BACK UP WITHOUT RE-READING THE
+      * CALORY_FILE FROM RECORD ONE. ONLY THE ELF ROWS ADDED SINCE THE
+      * PREVIOUS CHECKPOINT RIDE IN RST-TABLE-ENTRY (RST-DELTA-COUNT
+      * ROWS), NOT THE WHOLE TABLE - RESTORE REBUILDS THE FULL TABLE
+      * BY APPENDING EACH CHECKPOINT'S DELTA IN TURN, SO CHECKPOINT
+      * I/O STAYS LINEAR IN RUN SIZE INSTEAD OF GROWING WITH IT.
+       FD  RESTART-FILE
+           RECORDING MODE IS V
+           DATA RECORD IS RESTART-LINE.
+       01 RESTART-LINE.
+          05 RST-RECORDS-READ  PIC 9(10).
+          05 RST-ELF-INDEX     PIC 9(10).
+          05 RST-TABLE-COUNT   PIC 9(4).
+          05 RST-REJECT-COUNT  PIC 9(10).
+          05 RST-DELTA-COUNT   PIC 9(4).
+          05 RST-TABLE-ENTRY OCCURS 1 TO 9999 TIMES
+                DEPENDING ON RST-DELTA-COUNT
+                INDEXED BY RST-TAB-IDX.
+             10 RST-TAB-SEQ    PIC 9(10).
+             10 RST-TAB-ID     PIC X(6).
+             10 RST-TAB-NAME   PIC X(20).
+             10 RST-TAB-SUM    PIC 9(10).
+
+      * ELF-ID TO NAME/CAMP MASTER, KEYED ON ELF-ROSTER-ID.
+       FD  ELF-ROSTER-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS ELF-ROSTER-RECORD.
+       01 ELF-ROSTER-RECORD.
+          05 ELF-ROSTER-ID     PIC X(6).
+          05 ELF-ROSTER-NAME   PIC X(20).
+          05 ELF-ROSTER-CAMP   PIC X(20).
+          05 FILLER            PIC X(34).
+
+      * ONE-LINE RUN SUMMARY PICKED UP BY THE ADVDAILY DRIVER.
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS SUMMARY-LINE.
+           COPY SUMMARYREC.
+
+      * PERSISTENT PER-RECORD AUDIT TRAIL, SHARED WITH ADV2, OPENED
+      * EXTEND SO IT ACCUMULATES ACROSS RUNS INSTEAD OF BEING
+      * OVERWRITTEN EACH DAY.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS AUDIT-LINE.
+           COPY AUDITREC.
+
+      * PRIOR GENERATION OF THE SEASON-TO-DATE MASTER - READ ONCE AT
+      * START OF RUN AND FOLDED INTO SEASON-TABLE.
+       FD  SEASON-IN-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS SEASON-IN-LINE.
+       01 SEASON-IN-LINE.
+          05 SSN-ELF-ID            PIC X(6).
+          05 FILLER                PIC X(2).
+          05 SSN-CUMULATIVE-TOTAL  PIC 9(10).
+          05 FILLER                PIC X(2).
+          05 SSN-DAY-COUNT         PIC 9(5).
+          05 FILLER                PIC X(55).
+
+      * NEXT GENERATION OF THE SEASON-TO-DATE MASTER - WRITTEN FRESH
+      * AT END OF RUN FROM THE MERGED SEASON-TABLE.
+       FD  SEASON-OUT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS SEASON-OUT-LINE.
+       01 SEASON-OUT-LINE.
+          05 SSO-ELF-ID            PIC X(6).
+          05 FILLER                PIC X(2).
+          05 SSO-CUMULATIVE-TOTAL  PIC 9(10).
+          05 FILLER                PIC X(2).
+          05 SSO-DAY-COUNT         PIC 9(5).
+          05 FILLER                PIC X(55).
+
+       WORKING-STORAGE SECTION.
+       01 ELF_INDEX           PIC 9(10) VALUE ZEROS.
+       01 CURRENT_SUM         PIC 9(10) VALUE ZEROS.
+       01 CALORY              PIC 9(10) VALUE ZEROS.
+       01 TOTAL_SUM           PIC 9(10) VALUE ZEROS.
+       01 WS-EOF              PIC X(1) VALUE 'N'.
+           88 END-OF-CALORY-FILE    VALUE 'Y'.
+       01 WS-ELF-PENDING       PIC X(1) VALUE 'N'.
+           88 ELF-DATA-PENDING      VALUE 'Y'.
+       01 WS-LINE-NUMBER       PIC 9(10) VALUE ZEROS.
+       01 WS-REJECT-COUNT      PIC 9(10) VALUE ZEROS.
+       01 WS-NUMERIC-CHECK     PIC X(5).
+
+      * RUN PARAMETER HANDLING - A PARM STRING OF COMMA-SEPARATED
+      * KEYWORD=VALUE TOKENS, E.G. "RESTART=Y,CKPTN=00200".
+       01 WS-PARM-STRING       PIC X(80) VALUE SPACES.
+       01 WS-PARM-TABLE.
+          05 WS-PARM-TOK OCCURS 6 TIMES PIC X(20).
+       01 WS-PARM-IDX          PIC 9(2) COMP VALUE ZERO.
+       01 WS-RESTART-FLAG      PIC X(1) VALUE 'N'.
+           88 RESTART-REQUESTED     VALUE 'Y'.
+       01 WS-CKPT-INTERVAL     PIC 9(5) VALUE 00100.
+       01 WS-CKPT-COUNTER      PIC 9(5) VALUE ZERO.
+       01 WS-CKPT-BASE         PIC 9(4) COMP VALUE ZERO.
+       01 WS-CKPT-ABS-IDX      PIC 9(4) COMP VALUE ZERO.
+       01 WS-RESTART-EOF       PIC X(1) VALUE 'N'.
+           88 END-OF-RESTART-FILE   VALUE 'Y'.
+       01 WS-SKIP-COUNT        PIC 9(10) VALUE ZERO.
+       01 WS-SKIP-CTR          PIC 9(10) VALUE ZERO.
+       01 WS-CURRENT-ELF-ID    PIC X(6) VALUE SPACES.
+
+      * TOP-N RANKING AND SUMMARY STATISTICS - DEFAULTS TO THE OLD
+      * FIXED TOP 3 WHEN NO TOPN= PARM IS SUPPLIED.
+       01 WS-TOP-N             PIC 9(4) VALUE 0003.
+       01 WS-DISPLAY-TOP-N     PIC 9(4) VALUE ZERO.
+       01 WS-DISPLAY-RANK      PIC 9(4) VALUE ZERO.
+       01 WS-GRAND-TOTAL       PIC 9(10) VALUE ZERO.
+       01 WS-AVERAGE-SUM       PIC 9(10) VALUE ZERO.
+
+      * RUNNING TABLE OF EVERY ELF'S CALORIE SUM, BUILT AS THE FILE IS
+      * READ AND SORTED DESCENDING AT END OF FILE FOR THE FULL REPORT.
+       01 ELF-TABLE.
+          05 ELF-TABLE-COUNT  PIC 9(4) COMP VALUE ZERO.
+          05 ELF-TABLE-ENTRY OCCURS 1 TO 9999 TIMES
+                DEPENDING ON ELF-TABLE-COUNT
+                INDEXED BY ELF-TAB-IDX.
+             10 ELF-TAB-SEQ   PIC 9(10).
+             10 ELF-TAB-ID    PIC X(6).
+             10 ELF-TAB-NAME  PIC X(20).
+             10 ELF-TAB-SUM   PIC 9(10).
+
+       01 SORT-I               PIC 9(4) COMP VALUE ZERO.
+       01 SORT-J               PIC 9(4) COMP VALUE ZERO.
+       01 SORT-TEMP-SEQ        PIC 9(10) VALUE ZERO.
+       01 SORT-TEMP-SUM        PIC 9(10) VALUE ZERO.
+       01 SORT-TEMP-ID         PIC X(6) VALUE SPACES.
+       01 SORT-TEMP-NAME       PIC X(20) VALUE SPACES.
+
+      * AUDIT TRAIL WORK FIELDS.
+       01 WS-RUN-DATE             PIC 9(8) VALUE ZERO.
+       01 WS-AUDIT-KEY            PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-RESULT-VALUE   PIC 9(10) VALUE ZERO.
+
+      * SEASON-TO-DATE MASTER, MERGED IN MEMORY FROM THE PRIOR
+      * GENERATION (SEASINDD) AND TODAY'S ELF-TABLE, THEN WRITTEN OUT
+      * AS THE NEXT GENERATION (SEASOUTDD).
+       01 SEASON-TABLE.
+          05 SEASON-TABLE-COUNT  PIC 9(4) COMP VALUE ZERO.
+          05 SEASON-TABLE-ENTRY OCCURS 1 TO 9999 TIMES
+                DEPENDING ON SEASON-TABLE-COUNT
+                INDEXED BY SEASON-TAB-IDX.
+             10 SEASON-TAB-ID         PIC X(6).
+             10 SEASON-TAB-CUM-TOTAL  PIC 9(10).
+             10 SEASON-TAB-DAY-COUNT  PIC 9(5).
+
+       01 WS-SEASON-IN-EOF        PIC X(1) VALUE 'N'.
+           88 END-OF-SEASON-IN-FILE   VALUE 'Y'.
+       01 WS-SEASON-MATCH-FOUND   PIC X(1) VALUE 'N'.
+           88 SEASON-ELF-MATCHED      VALUE 'Y'.
       *****************************************************************
        PROCEDURE DIVISION.
 
-       CALCULATE-CALORIES.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CALORY-FILE THRU 2000-EXIT.
+           PERFORM 3000-FINALIZE THRU 3000-EXIT.
+           IF WS-REJECT-COUNT > ZERO THEN
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - PARSE RUN PARAMETERS, OPEN THE INPUT AND
+      * REPORT FILES, AND RESTORE A CHECKPOINT WHEN RESTARTING.
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1010-PARSE-PARM THRU 1010-EXIT.
            OPEN INPUT CALORY_FILE.
-           PERFORM UNTIL WS-EOF = 'Y'
-                   READ CALORY_FILE NEXT RECORD
-                   AT END
-                      MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF CALORY_VALUE = SPACES THEN
-                          PERFORM CHECK_CALORIES 
-                          ADD 1 TO ELF_INDEX
-                          MOVE ZEROES TO CURRENT_SUM 
-                       ELSE 
-                          UNSTRING CALORY_VALUE DELIMITED ALL SPACE
-                             INTO CALORY
-                          ADD CALORY TO CURRENT_SUM
-                       END-IF 
-                   END-READ
-           END-PERFORM.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN INPUT ELF-ROSTER-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           PERFORM 1040-LOAD-SEASON-TABLE THRU 1040-EXIT.
+           IF RESTART-REQUESTED THEN
+              PERFORM 1020-RESTORE-CHECKPOINT THRU 1020-EXIT
+              PERFORM 1030-SKIP-TO-CHECKPOINT THRU 1030-EXIT
+              OPEN EXTEND RESTART-FILE
+              OPEN EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT RESTART-FILE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1010-PARSE-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING NOT = SPACES THEN
+              UNSTRING WS-PARM-STRING DELIMITED BY ","
+                 INTO WS-PARM-TOK (1) WS-PARM-TOK (2) WS-PARM-TOK (3)
+                      WS-PARM-TOK (4) WS-PARM-TOK (5) WS-PARM-TOK (6)
+              PERFORM 1015-APPLY-PARM-TOKEN THRU 1015-EXIT
+                 VARYING WS-PARM-IDX FROM 1 BY 1
+                 UNTIL WS-PARM-IDX > 6
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+       1015-APPLY-PARM-TOKEN.
+           IF WS-PARM-TOK (WS-PARM-IDX) (1:8) = "RESTART=" THEN
+              MOVE WS-PARM-TOK (WS-PARM-IDX) (9:1) TO WS-RESTART-FLAG
+           END-IF.
+           IF WS-PARM-TOK (WS-PARM-IDX) (1:6) = "CKPTN=" THEN
+              MOVE WS-PARM-TOK (WS-PARM-IDX) (7:5) TO WS-CKPT-INTERVAL
+           END-IF.
+           IF WS-PARM-TOK (WS-PARM-IDX) (1:5) = "TOPN=" THEN
+              MOVE WS-PARM-TOK (WS-PARM-IDX) (6:4) TO WS-TOP-N
+           END-IF.
+       1015-EXIT.
+           EXIT.
+
+      * REOPEN THE LAST CHECKPOINT AND REBUILD WORKING STORAGE FROM
+      * ITS MOST RECENT RESTART-LINE.
+       1020-RESTORE-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           PERFORM 1021-READ-CHECKPOINT-RECORD THRU 1021-EXIT
+              UNTIL END-OF-RESTART-FILE.
+           CLOSE RESTART-FILE.
+       1020-EXIT.
+           EXIT.
+
+       1021-READ-CHECKPOINT-RECORD.
+           READ RESTART-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-RESTART-EOF
+               NOT AT END
+                  MOVE RST-RECORDS-READ TO WS-LINE-NUMBER
+                  MOVE RST-ELF-INDEX TO ELF_INDEX
+                  MOVE RST-TABLE-COUNT TO ELF-TABLE-COUNT
+                  MOVE RST-REJECT-COUNT TO WS-REJECT-COUNT
+                  COMPUTE WS-CKPT-BASE =
+                        RST-TABLE-COUNT - RST-DELTA-COUNT
+                  PERFORM 1022-RESTORE-TABLE-ROW THRU 1022-EXIT
+                     VARYING RST-TAB-IDX FROM 1 BY 1
+                     UNTIL RST-TAB-IDX > RST-DELTA-COUNT
+           END-READ.
+       1021-EXIT.
+           EXIT.
+
+       1022-RESTORE-TABLE-ROW.
+           COMPUTE WS-CKPT-ABS-IDX = WS-CKPT-BASE + RST-TAB-IDX.
+           SET ELF-TAB-IDX TO WS-CKPT-ABS-IDX.
+           MOVE RST-TAB-SEQ (RST-TAB-IDX) TO ELF-TAB-SEQ (ELF-TAB-IDX).
+           MOVE RST-TAB-ID (RST-TAB-IDX) TO ELF-TAB-ID (ELF-TAB-IDX).
+           MOVE RST-TAB-NAME (RST-TAB-IDX)
+              TO ELF-TAB-NAME (ELF-TAB-IDX).
+           MOVE RST-TAB-SUM (RST-TAB-IDX) TO ELF-TAB-SUM (ELF-TAB-IDX).
+       1022-EXIT.
+           EXIT.
+
+      * THE CALORY_FILE HAS NO RESTART KEY OF ITS OWN, SO RE-READ AND
+      * DISCARD THE RECORDS ALREADY ACCOUNTED FOR AT CHECKPOINT TIME.
+       1030-SKIP-TO-CHECKPOINT.
+           MOVE WS-LINE-NUMBER TO WS-SKIP-COUNT.
+           PERFORM 1031-SKIP-RECORD THRU 1031-EXIT
+              VARYING WS-SKIP-CTR FROM 1 BY 1
+              UNTIL WS-SKIP-CTR > WS-SKIP-COUNT.
+       1030-EXIT.
+           EXIT.
+
+       1031-SKIP-RECORD.
+           READ CALORY_FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF
+           END-READ.
+       1031-EXIT.
+           EXIT.
+
+      * LOAD THE PRIOR SEASON GENERATION (IF ANY) INTO SEASON-TABLE SO
+      * TODAY'S ELF TOTALS CAN BE ROLLED INTO IT AT FINALIZE TIME.
+       1040-LOAD-SEASON-TABLE.
+           OPEN INPUT SEASON-IN-FILE.
+           PERFORM 1041-READ-SEASON-RECORD THRU 1041-EXIT
+              UNTIL END-OF-SEASON-IN-FILE.
+           CLOSE SEASON-IN-FILE.
+       1040-EXIT.
+           EXIT.
+
+       1041-READ-SEASON-RECORD.
+           READ SEASON-IN-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-SEASON-IN-EOF
+               NOT AT END
+                  ADD 1 TO SEASON-TABLE-COUNT
+                  SET SEASON-TAB-IDX TO SEASON-TABLE-COUNT
+                  MOVE SSN-ELF-ID TO SEASON-TAB-ID (SEASON-TAB-IDX)
+                  MOVE SSN-CUMULATIVE-TOTAL
+                     TO SEASON-TAB-CUM-TOTAL (SEASON-TAB-IDX)
+                  MOVE SSN-DAY-COUNT
+                     TO SEASON-TAB-DAY-COUNT (SEASON-TAB-IDX)
+           END-READ.
+       1041-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-CALORY-FILE - READ EVERY CALORIE RECORD AND
+      * ACCUMULATE PER-ELF TOTALS UNTIL END OF FILE.
+      *-----------------------------------------------------------*
+       2000-PROCESS-CALORY-FILE.
+           PERFORM 2100-PROCESS-CALORY-RECORD THRU 2100-EXIT
+              UNTIL END-OF-CALORY-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROCESS-CALORY-RECORD.
+           READ CALORY_FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-LINE-NUMBER
+                  IF CALORY_VALUE = SPACES THEN
+                     PERFORM 2190-START-NEXT-ELF THRU 2190-EXIT
+                  ELSE
+                     PERFORM 2300-ACCUMULATE-CALORY THRU 2300-EXIT
+                  END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      * A BLANK/ID LINE OPENS THE NEXT ELF'S BLOCK - CLOSE OUT WHATEVER
+      * ELF WAS IN PROGRESS (IF ANY) UNDER ITS OWN ID, THEN START
+      * TRACKING THE NEW ONE UNDER THE ID THIS LINE CARRIES. CAPTURING
+      * THE ID UP FRONT, RATHER THAN ON A TRAILING SEPARATOR, MEANS THE
+      * FINAL ELF IN THE FILE IS STILL IDENTIFIED EVEN THOUGH THE FILE
+      * NORMALLY ENDS RIGHT AFTER ITS LAST CALORIE VALUE WITH NO
+      * CLOSING BLANK LINE.
+       2190-START-NEXT-ELF.
+           IF ELF-DATA-PENDING THEN
+              PERFORM 2200-ELF-COMPLETE THRU 2200-EXIT
+           END-IF.
+           MOVE CL-ELF-ID TO WS-CURRENT-ELF-ID.
+       2190-EXIT.
+           EXIT.
+
+      * CLOSE OUT THE ELF CURRENTLY IN PROGRESS - CALLED EITHER WHEN
+      * THE NEXT ELF'S BLANK/ID LINE ARRIVES (2190) OR AT END OF FILE
+      * WITH AN ELF STILL PENDING (3000-FINALIZE).
+       2200-ELF-COMPLETE.
+           PERFORM 2210-APPEND-ELF-TABLE THRU 2210-EXIT.
+           MOVE WS-CURRENT-ELF-ID TO WS-AUDIT-KEY.
+           MOVE ELF-TAB-SUM (ELF-TAB-IDX) TO WS-AUDIT-RESULT-VALUE.
+           PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT.
+           MOVE SPACES TO WS-CURRENT-ELF-ID.
+           ADD 1 TO ELF_INDEX.
+           MOVE ZEROES TO CURRENT_SUM.
+           MOVE 'N' TO WS-ELF-PENDING.
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL THEN
+              PERFORM 2230-WRITE-CHECKPOINT THRU 2230-EXIT
+              MOVE ZERO TO WS-CKPT-COUNTER
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2210-APPEND-ELF-TABLE.
+           ADD 1 TO ELF-TABLE-COUNT.
+           SET ELF-TAB-IDX TO ELF-TABLE-COUNT.
+           MOVE ELF_INDEX TO ELF-TAB-SEQ (ELF-TAB-IDX).
+           MOVE WS-CURRENT-ELF-ID TO ELF-TAB-ID (ELF-TAB-IDX).
+           MOVE CURRENT_SUM TO ELF-TAB-SUM (ELF-TAB-IDX).
+           PERFORM 2215-LOOKUP-ELF-NAME THRU 2215-EXIT.
+       2210-EXIT.
+           EXIT.
+
+      * LOOK THE ELF UP IN THE ROSTER MASTER SO THE REPORT AND
+      * CONSOLE SUMMARY CAN SHOW A NAME INSTEAD OF A BARE NUMBER.
+       2215-LOOKUP-ELF-NAME.
+           IF WS-CURRENT-ELF-ID = SPACES THEN
+              MOVE "UNKNOWN ELF         " TO ELF-TAB-NAME (ELF-TAB-IDX)
+           ELSE
+              MOVE WS-CURRENT-ELF-ID TO ELF-ROSTER-ID
+              READ ELF-ROSTER-FILE
+                  INVALID KEY
+                     MOVE "UNKNOWN ELF         "
+                        TO ELF-TAB-NAME (ELF-TAB-IDX)
+                  NOT INVALID KEY
+                     MOVE ELF-ROSTER-NAME TO ELF-TAB-NAME (ELF-TAB-IDX)
+              END-READ
+           END-IF.
+       2215-EXIT.
+           EXIT.
+
+      * WRITE THE CURRENT RUN STATE TO RESTART-FILE SO AN ABEND AFTER
+      * THIS POINT CAN RESUME WITHOUT RE-READING THE WHOLE INPUT.
+       2230-WRITE-CHECKPOINT.
+           MOVE WS-LINE-NUMBER TO RST-RECORDS-READ.
+           MOVE ELF_INDEX TO RST-ELF-INDEX.
+           MOVE ELF-TABLE-COUNT TO RST-TABLE-COUNT.
+           MOVE WS-REJECT-COUNT TO RST-REJECT-COUNT.
+           MOVE WS-CKPT-COUNTER TO RST-DELTA-COUNT.
+           COMPUTE WS-CKPT-BASE = ELF-TABLE-COUNT - WS-CKPT-COUNTER.
+           PERFORM 2231-COPY-TABLE-ROW THRU 2231-EXIT
+              VARYING RST-TAB-IDX FROM 1 BY 1
+              UNTIL RST-TAB-IDX > RST-DELTA-COUNT.
+           WRITE RESTART-LINE.
+       2230-EXIT.
+           EXIT.
+
+       2231-COPY-TABLE-ROW.
+           COMPUTE WS-CKPT-ABS-IDX = WS-CKPT-BASE + RST-TAB-IDX.
+           SET ELF-TAB-IDX TO WS-CKPT-ABS-IDX.
+           MOVE ELF-TAB-SEQ (ELF-TAB-IDX) TO RST-TAB-SEQ (RST-TAB-IDX).
+           MOVE ELF-TAB-ID (ELF-TAB-IDX) TO RST-TAB-ID (RST-TAB-IDX).
+           MOVE ELF-TAB-NAME (ELF-TAB-IDX)
+              TO RST-TAB-NAME (RST-TAB-IDX).
+           MOVE ELF-TAB-SUM (ELF-TAB-IDX) TO RST-TAB-SUM (RST-TAB-IDX).
+       2231-EXIT.
+           EXIT.
+
+      * VALIDATE CALORY_VALUE IS NUMERIC BEFORE TRUSTING IT - A STRAY
+      * LETTER OR TRUNCATED VALUE GOES TO REJECT-FILE INSTEAD OF
+      * CORRUPTING CURRENT_SUM.
+       2300-ACCUMULATE-CALORY.
+           MOVE CALORY_VALUE TO WS-NUMERIC-CHECK.
+           INSPECT WS-NUMERIC-CHECK REPLACING ALL SPACE BY "0".
+           IF WS-NUMERIC-CHECK IS NUMERIC THEN
+              UNSTRING CALORY_VALUE DELIMITED ALL SPACE
+                 INTO CALORY
+              ADD CALORY TO CURRENT_SUM
+              MOVE 'Y' TO WS-ELF-PENDING
+              MOVE CALORY_VALUE TO WS-AUDIT-KEY
+              MOVE CURRENT_SUM TO WS-AUDIT-RESULT-VALUE
+              PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+           ELSE
+              PERFORM 2400-WRITE-REJECT THRU 2400-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2400-WRITE-REJECT.
+           MOVE WS-LINE-NUMBER TO RJT-LINE-NUMBER.
+           MOVE ELF_INDEX TO RJT-ELF-INDEX.
+           MOVE CALORY_VALUE TO RJT-RAW-VALUE.
+           WRITE REJECT-LINE.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE 'Y' TO WS-ELF-PENDING.
+           MOVE CALORY_VALUE TO WS-AUDIT-KEY.
+           MOVE ZERO TO WS-AUDIT-RESULT-VALUE.
+           PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT.
+       2400-EXIT.
+           EXIT.
+
+      * ONE AUDIT-LINE PER CALORY_FILE RECORD PROCESSED - REJECTS,
+      * VALID CALORIE LINES, AND COMPLETED ELF TOTALS ALL LAND HERE
+      * SO THE FULL RUN CAN BE RECONSTRUCTED FROM AUDITDD ALONE.
+       2500-WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+           MOVE "ADV1" TO AUD-PROGRAM-ID.
+           MOVE WS-LINE-NUMBER TO AUD-RECORD-NUMBER.
+           MOVE WS-AUDIT-KEY TO AUD-KEY-FIELD.
+           MOVE WS-AUDIT-RESULT-VALUE TO AUD-RESULT.
+           WRITE AUDIT-LINE.
+       2500-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-FINALIZE - CLOSE OUT ANY ELF STILL IN PROGRESS, SORT
+      * AND WRITE THE FULL REPORT, THEN SUMMARIZE TO THE CONSOLE.
+      *-----------------------------------------------------------*
+       3000-FINALIZE.
+           IF ELF-DATA-PENDING THEN
+              PERFORM 2200-ELF-COMPLETE THRU 2200-EXIT
+           END-IF.
            CLOSE CALORY_FILE.
 
-           ADD BIGGEST_SUM TO TOTAL_SUM 
-           ADD SECOND_BIGGEST_SUM TO TOTAL_SUM 
-           ADD THIRD_BIGGEST_SUM TO TOTAL_SUM 
+           PERFORM 3100-SORT-ELF-TABLE THRU 3100-EXIT.
+           PERFORM 3150-DERIVE-TOP-ENTRIES THRU 3150-EXIT.
+           PERFORM 3200-WRITE-REPORT THRU 3200-EXIT.
+           CLOSE REPORT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE RESTART-FILE.
+           CLOSE ELF-ROSTER-FILE.
+           CLOSE AUDIT-FILE.
+
+           PERFORM 3500-UPDATE-SEASON-TOTALS THRU 3500-EXIT.
+           PERFORM 3540-WRITE-SEASON-FILE THRU 3540-EXIT.
+
+           PERFORM 3300-DISPLAY-SUMMARY THRU 3300-EXIT.
+           PERFORM 3400-WRITE-RUN-SUMMARY THRU 3400-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      * DESCENDING BUBBLE SORT OF THE ELF TABLE ON CALORIE SUM - THE
+      * TABLE IS SMALL ENOUGH PER RUN THAT A SIMPLE SORT IS PLENTY.
+       3100-SORT-ELF-TABLE.
+           IF ELF-TABLE-COUNT > 1 THEN
+              PERFORM 3110-SORT-OUTER-PASS THRU 3110-EXIT
+                 VARYING SORT-I FROM 1 BY 1
+                 UNTIL SORT-I > ELF-TABLE-COUNT - 1
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+       3110-SORT-OUTER-PASS.
+           PERFORM 3120-SORT-INNER-PASS THRU 3120-EXIT
+              VARYING SORT-J FROM 1 BY 1
+              UNTIL SORT-J > ELF-TABLE-COUNT - SORT-I.
+       3110-EXIT.
+           EXIT.
+
+       3120-SORT-INNER-PASS.
+           IF ELF-TAB-SUM (SORT-J) < ELF-TAB-SUM (SORT-J + 1) THEN
+              MOVE ELF-TAB-SEQ (SORT-J) TO SORT-TEMP-SEQ
+              MOVE ELF-TAB-SUM (SORT-J) TO SORT-TEMP-SUM
+              MOVE ELF-TAB-ID (SORT-J) TO SORT-TEMP-ID
+              MOVE ELF-TAB-NAME (SORT-J) TO SORT-TEMP-NAME
+              MOVE ELF-TAB-SEQ (SORT-J + 1) TO ELF-TAB-SEQ (SORT-J)
+              MOVE ELF-TAB-SUM (SORT-J + 1) TO ELF-TAB-SUM (SORT-J)
+              MOVE ELF-TAB-ID (SORT-J + 1) TO ELF-TAB-ID (SORT-J)
+              MOVE ELF-TAB-NAME (SORT-J + 1) TO ELF-TAB-NAME (SORT-J)
+              MOVE SORT-TEMP-SEQ TO ELF-TAB-SEQ (SORT-J + 1)
+              MOVE SORT-TEMP-SUM TO ELF-TAB-SUM (SORT-J + 1)
+              MOVE SORT-TEMP-ID TO ELF-TAB-ID (SORT-J + 1)
+              MOVE SORT-TEMP-NAME TO ELF-TAB-NAME (SORT-J + 1)
+           END-IF.
+       3120-EXIT.
+           EXIT.
+
+      * THE TABLE IS SORTED DESCENDING AT THIS POINT, SO THE TOP-N
+      * ENTRIES FOR THE CONSOLE SUMMARY ARE SIMPLY THE FIRST WS-TOP-N
+      * ROWS. THIS PASS ALSO ROLLS UP TOTAL_SUM (TOP-N ONLY) AND THE
+      * GRAND TOTAL/AVERAGE ACROSS EVERY ELF IN THE TABLE.
+       3150-DERIVE-TOP-ENTRIES.
+           PERFORM 3151-CLAMP-TOP-N THRU 3151-EXIT.
+           PERFORM 3155-ACCUMULATE-ELF-ROW THRU 3155-EXIT
+              VARYING ELF-TAB-IDX FROM 1 BY 1
+              UNTIL ELF-TAB-IDX > ELF-TABLE-COUNT.
+           IF ELF-TABLE-COUNT > ZERO THEN
+              DIVIDE WS-GRAND-TOTAL BY ELF-TABLE-COUNT
+                 GIVING WS-AVERAGE-SUM
+           END-IF.
+       3150-EXIT.
+           EXIT.
+
+      * A RUN CAN ASK FOR MORE ELVES THAN WERE ACTUALLY PROCESSED -
+      * NEVER DISPLAY MORE THAN THE TABLE ACTUALLY HOLDS.
+       3151-CLAMP-TOP-N.
+           IF WS-TOP-N > ELF-TABLE-COUNT THEN
+              MOVE ELF-TABLE-COUNT TO WS-DISPLAY-TOP-N
+           ELSE
+              MOVE WS-TOP-N TO WS-DISPLAY-TOP-N
+           END-IF.
+       3151-EXIT.
+           EXIT.
+
+       3155-ACCUMULATE-ELF-ROW.
+           ADD ELF-TAB-SUM (ELF-TAB-IDX) TO WS-GRAND-TOTAL.
+           IF ELF-TAB-IDX <= WS-DISPLAY-TOP-N THEN
+              ADD ELF-TAB-SUM (ELF-TAB-IDX) TO TOTAL_SUM
+           END-IF.
+       3155-EXIT.
+           EXIT.
+
+       3200-WRITE-REPORT.
+           PERFORM 3210-WRITE-REPORT-LINE THRU 3210-EXIT
+              VARYING ELF-TAB-IDX FROM 1 BY 1
+              UNTIL ELF-TAB-IDX > ELF-TABLE-COUNT.
+       3200-EXIT.
+           EXIT.
 
+       3210-WRITE-REPORT-LINE.
+           MOVE ELF-TAB-IDX TO RPT-RANK.
+           MOVE ELF-TAB-SEQ (ELF-TAB-IDX) TO RPT-ELF-NUMBER.
+           MOVE ELF-TAB-ID (ELF-TAB-IDX) TO RPT-ELF-ID.
+           MOVE ELF-TAB-NAME (ELF-TAB-IDX) TO RPT-ELF-NAME.
+           MOVE ELF-TAB-SUM (ELF-TAB-IDX) TO RPT-CALORY-SUM.
+           WRITE REPORT-LINE.
+       3210-EXIT.
+           EXIT.
+
+       3300-DISPLAY-SUMMARY.
            DISPLAY "Hello World!".
-           DISPLAY "1ST ELF: "
-                   BIGGEST_ELF
-                   "SUM: "
-                   BIGGEST_SUM.
-           DISPLAY "2ND ELF: "
-                   SECOND_BIGGEST_ELF
-                   "SUM: "
-                   SECOND_BIGGEST_SUM.
-           DISPLAY "3RD ELF: "
-                   THIRD_BIGGEST_ELF
-                   "SUM: "
-                   THIRD_BIGGEST_SUM.
-           DISPLAY "TOTAL 3 BIGGEST: "
-                   THIRD_BIGGEST_SUM.
-           STOP RUN. 
-
-       CHECK_CALORIES.
-           IF CURRENT_SUM >= BIGGEST_SUM THEN
-              MOVE SECOND_BIGGEST_SUM TO THIRD_BIGGEST_SUM
-              MOVE SECOND_BIGGEST_ELF TO THIRD_BIGGEST_ELF
-              MOVE BIGGEST_ELF TO SECOND_BIGGEST_ELF
-              MOVE BIGGEST_SUM TO SECOND_BIGGEST_SUM
-              MOVE CURRENT_SUM TO BIGGEST_SUM
-              MOVE ELF_INDEX TO BIGGEST_ELF
-           ELSE 
-              IF CURRENT_SUM >= SECOND_BIGGEST_SUM THEN 
-                 MOVE SECOND_BIGGEST_SUM TO THIRD_BIGGEST_SUM
-                 MOVE SECOND_BIGGEST_ELF TO THIRD_BIGGEST_ELF
-                 MOVE CURRENT_SUM TO SECOND_BIGGEST_SUM
-                 MOVE ELF_INDEX TO SECOND_BIGGEST_ELF
-              ELSE
-                 IF CURRENT_SUM >= THIRD_BIGGEST_SUM THEN 
-                    MOVE CURRENT_SUM TO THIRD_BIGGEST_SUM
-                    MOVE ELF_INDEX TO THIRD_BIGGEST_ELF
-                 END-IF 
-              END-IF 
-           END-IF. 
-
-       END PROGRAM ADV1.
\ No newline at end of file
+           DISPLAY "TOP " WS-DISPLAY-TOP-N " ELVES BY CALORIE TOTAL:".
+           PERFORM 3310-DISPLAY-TOP-ENTRY THRU 3310-EXIT
+              VARYING ELF-TAB-IDX FROM 1 BY 1
+              UNTIL ELF-TAB-IDX > WS-DISPLAY-TOP-N.
+           DISPLAY "TOTAL OF TOP " WS-DISPLAY-TOP-N " ELVES: "
+                   TOTAL_SUM.
+           DISPLAY "ELF HEADCOUNT: " ELF-TABLE-COUNT.
+           DISPLAY "AVERAGE CALORIES PER ELF: " WS-AVERAGE-SUM.
+           DISPLAY "FULL RANKING WRITTEN TO REPORTDD FOR "
+                   ELF-TABLE-COUNT
+                   " ELVES.".
+           IF WS-REJECT-COUNT > ZERO THEN
+              DISPLAY WS-REJECT-COUNT
+                      " MALFORMED RECORD(S) WRITTEN TO REJECTDD."
+           END-IF.
+           DISPLAY "SEASON-TO-DATE MASTER WRITTEN TO SEASOUTDD FOR "
+                   SEASON-TABLE-COUNT " ELVES.".
+       3300-EXIT.
+           EXIT.
+
+       3310-DISPLAY-TOP-ENTRY.
+           MOVE ELF-TAB-IDX TO WS-DISPLAY-RANK.
+           DISPLAY "RANK " WS-DISPLAY-RANK
+                   " ELF " ELF-TAB-SEQ (ELF-TAB-IDX)
+                   " (" ELF-TAB-NAME (ELF-TAB-IDX) ") "
+                   "SUM: " ELF-TAB-SUM (ELF-TAB-IDX).
+       3310-EXIT.
+           EXIT.
+
+      * ROLL TODAY'S ELF-TABLE TOTALS INTO THE SEASON-TABLE ALREADY
+      * LOADED FROM THE PRIOR GENERATION BY 1040-LOAD-SEASON-TABLE -
+      * MATCHING ELVES GET THEIR CUMULATIVE TOTAL AND DAY COUNT
+      * INCREMENTED, NEW ELVES GET A FRESH ROW APPENDED.
+       3500-UPDATE-SEASON-TOTALS.
+           PERFORM 3510-MERGE-ELF-INTO-SEASON THRU 3510-EXIT
+              VARYING ELF-TAB-IDX FROM 1 BY 1
+              UNTIL ELF-TAB-IDX > ELF-TABLE-COUNT.
+       3500-EXIT.
+           EXIT.
+
+      * AN ELF WHOSE BLOCK HAD NO SEPARATOR ID IS UNIDENTIFIED - LEAVE
+      * IT OUT OF THE SEASON MASTER RATHER THAN CONFLATING IT WITH
+      * WHATEVER OTHER UNIDENTIFIED ELF ALREADY HAS THE BLANK ID ROW.
+       3510-MERGE-ELF-INTO-SEASON.
+           IF ELF-TAB-ID (ELF-TAB-IDX) NOT = SPACES THEN
+              MOVE 'N' TO WS-SEASON-MATCH-FOUND
+              PERFORM 3520-SEARCH-SEASON-ROW THRU 3520-EXIT
+                 VARYING SEASON-TAB-IDX FROM 1 BY 1
+                 UNTIL SEASON-TAB-IDX > SEASON-TABLE-COUNT
+                    OR SEASON-ELF-MATCHED
+              IF NOT SEASON-ELF-MATCHED THEN
+                 PERFORM 3530-APPEND-SEASON-ROW THRU 3530-EXIT
+              END-IF
+           END-IF.
+       3510-EXIT.
+           EXIT.
+
+       3520-SEARCH-SEASON-ROW.
+           IF SEASON-TAB-ID (SEASON-TAB-IDX) =
+                    ELF-TAB-ID (ELF-TAB-IDX) THEN
+              ADD ELF-TAB-SUM (ELF-TAB-IDX) TO
+                    SEASON-TAB-CUM-TOTAL (SEASON-TAB-IDX)
+              ADD 1 TO SEASON-TAB-DAY-COUNT (SEASON-TAB-IDX)
+              MOVE 'Y' TO WS-SEASON-MATCH-FOUND
+           END-IF.
+       3520-EXIT.
+           EXIT.
+
+       3530-APPEND-SEASON-ROW.
+           ADD 1 TO SEASON-TABLE-COUNT.
+           SET SEASON-TAB-IDX TO SEASON-TABLE-COUNT.
+           MOVE ELF-TAB-ID (ELF-TAB-IDX) TO
+                 SEASON-TAB-ID (SEASON-TAB-IDX).
+           MOVE ELF-TAB-SUM (ELF-TAB-IDX) TO
+                 SEASON-TAB-CUM-TOTAL (SEASON-TAB-IDX).
+           MOVE 1 TO SEASON-TAB-DAY-COUNT (SEASON-TAB-IDX).
+       3530-EXIT.
+           EXIT.
+
+      * WRITE THE MERGED SEASON-TABLE OUT AS THE NEXT GENERATION ON
+      * SEASOUTDD - EVERY PRIOR ROW PLUS TODAY'S UPDATES/ADDITIONS.
+       3540-WRITE-SEASON-FILE.
+           OPEN OUTPUT SEASON-OUT-FILE.
+           PERFORM 3541-WRITE-SEASON-ROW THRU 3541-EXIT
+              VARYING SEASON-TAB-IDX FROM 1 BY 1
+              UNTIL SEASON-TAB-IDX > SEASON-TABLE-COUNT.
+           CLOSE SEASON-OUT-FILE.
+       3540-EXIT.
+           EXIT.
+
+       3541-WRITE-SEASON-ROW.
+           MOVE SEASON-TAB-ID (SEASON-TAB-IDX) TO SSO-ELF-ID.
+           MOVE SEASON-TAB-CUM-TOTAL (SEASON-TAB-IDX)
+              TO SSO-CUMULATIVE-TOTAL.
+           MOVE SEASON-TAB-DAY-COUNT (SEASON-TAB-IDX)
+              TO SSO-DAY-COUNT.
+           WRITE SEASON-OUT-LINE.
+       3541-EXIT.
+           EXIT.
+
+      * ONE SUMMARY-LINE FOR THE ADVDAILY DRIVER TO PICK UP AND FOLD
+      * INTO THE COMBINED REPORT ALONGSIDE ADV2'S OWN SUMMARY LINE.
+       3400-WRITE-RUN-SUMMARY.
+           OPEN EXTEND SUMMARY-FILE.
+           MOVE "ADV1" TO SUM-PROGRAM-ID.
+           MOVE "TOP ELF CALORIE TOTAL" TO SUM-LABEL.
+           IF ELF-TABLE-COUNT >= 1 THEN
+              MOVE ELF-TAB-SUM (1) TO SUM-VALUE
+           ELSE
+              MOVE ZERO TO SUM-VALUE
+           END-IF.
+           WRITE SUMMARY-LINE.
+           CLOSE SUMMARY-FILE.
+       3400-EXIT.
+           EXIT.
+
+       END PROGRAM ADV1.
