@@ -0,0 +1,19 @@
+      ******************************************************************
+      * AUDITREC - ONE-LINE PER-INPUT-RECORD AUDIT TRAIL ENTRY.
+      *
+      * WRITTEN BY ADV1 AND ADV2, ONE RECORD PER INPUT LINE PROCESSED,
+      * TO A SHARED SEQUENTIAL AUDIT FILE THAT ACCUMULATES ACROSS RUNS
+      * (OPENED EXTEND, NEVER TRUNCATED) SO A DAY'S CALORIE COUNT OR
+      * MATCH SCORE CAN BE PROVEN WEEKS LATER WITHOUT THE JOB LOG.
+      ******************************************************************
+       01  AUDIT-LINE.
+           05  AUD-RUN-DATE          PIC 9(08).
+           05  FILLER                PIC X(02).
+           05  AUD-PROGRAM-ID        PIC X(04).
+           05  FILLER                PIC X(02).
+           05  AUD-RECORD-NUMBER     PIC 9(10).
+           05  FILLER                PIC X(02).
+           05  AUD-KEY-FIELD         PIC X(10).
+           05  FILLER                PIC X(02).
+           05  AUD-RESULT            PIC 9(10).
+           05  FILLER                PIC X(30).
