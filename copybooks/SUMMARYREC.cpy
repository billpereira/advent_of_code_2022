@@ -0,0 +1,14 @@
+      ******************************************************************
+      * SUMMARYREC - ONE-LINE RUN SUMMARY RECORD.
+      *
+      * WRITTEN BY ADV1 AND ADV2 (ONE RECORD EACH, OPEN EXTEND) SO A
+      * DRIVER STEP CAN PICK BOTH UP AND FOLD THEM INTO A SINGLE
+      * COMBINED REPORT INSTEAD OF TWO SEPARATE JOB LOGS.
+      ******************************************************************
+       01  SUMMARY-LINE.
+           05  SUM-PROGRAM-ID        PIC X(04).
+           05  FILLER                PIC X(02).
+           05  SUM-LABEL             PIC X(30).
+           05  FILLER                PIC X(02).
+           05  SUM-VALUE             PIC 9(10).
+           05  FILLER                PIC X(32).
