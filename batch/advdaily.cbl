@@ -0,0 +1,164 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADVDAILY.
+       AUTHOR. billpereira.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *    2026-08-09  BP   ORIGINAL VERSION - DAILY DRIVER THAT CALLS
+      *                     ADV1 AGAINST THE CALORIE FILE AND ADV2
+      *                     AGAINST THE STRATEGY GUIDE BACK TO BACK,
+      *                     CHECKING EACH STEP'S CONDITION CODE, AND
+      *                     FOLDS BOTH RUN SUMMARIES INTO ONE COMBINED
+      *                     REPORT INSTEAD OF TWO SEPARATE JOB LOGS.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE ASSIGN TO SUMMARYDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT COMBINED-REPORT-FILE ASSIGN TO SUMRPTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      *****************************************************************
+       DATA DIVISION.
+
+       FILE SECTION.
+      * SUMMARYREC IS SHARED WITH ADV1 AND ADV2 - EACH STEP APPENDS
+      * ONE LINE HERE BEFORE THIS DRIVER READS THE FILE BACK.
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS SUMMARY-LINE.
+           COPY SUMMARYREC.
+
+       FD  COMBINED-REPORT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS COMBINED-LINE.
+       01 COMBINED-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SUMMARY-EOF      PIC X(1) VALUE 'N'.
+           88 END-OF-SUMMARY-FILE   VALUE 'Y'.
+       01 WS-ADV1-RC          PIC S9(4) VALUE ZERO.
+       01 WS-ADV2-RC          PIC S9(4) VALUE ZERO.
+       01 WS-RUN-DATE         PIC 9(8) VALUE ZEROS.
+       01 WS-REPORT-LINE.
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 WS-RPT-PROGRAM   PIC X(4).
+          05 FILLER           PIC X(3) VALUE SPACES.
+          05 WS-RPT-LABEL     PIC X(30).
+          05 FILLER           PIC X(3) VALUE SPACES.
+          05 WS-RPT-VALUE     PIC Z(9)9.
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-RUN-ADV1 THRU 2000-EXIT.
+           IF WS-ADV1-RC < 8 THEN
+              PERFORM 3000-RUN-ADV2 THRU 3000-EXIT
+           ELSE
+              DISPLAY "ADV1 RETURNED CONDITION CODE " WS-ADV1-RC
+                      " - ADV2 STEP SKIPPED."
+           END-IF.
+           PERFORM 4000-BUILD-COMBINED-REPORT THRU 4000-EXIT.
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      * CLEAR OUT ANY SUMMARY LEFT OVER FROM A PRIOR DAY'S RUN SO THIS
+      * RUN'S COMBINED REPORT ONLY PICKS UP TODAY'S TWO STEPS.
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT SUMMARY-FILE.
+           CLOSE SUMMARY-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-RUN-ADV1.
+           CALL "ADV1".
+           MOVE RETURN-CODE TO WS-ADV1-RC.
+           DISPLAY "STEP ADV1 COMPLETED WITH CONDITION CODE "
+                   WS-ADV1-RC.
+       2000-EXIT.
+           EXIT.
+
+       3000-RUN-ADV2.
+           CALL "ADV2".
+           MOVE RETURN-CODE TO WS-ADV2-RC.
+           DISPLAY "STEP ADV2 COMPLETED WITH CONDITION CODE "
+                   WS-ADV2-RC.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-BUILD-COMBINED-REPORT - FOLD BOTH STEPS' SUMMARYDD
+      * LINES INTO ONE REPORT INSTEAD OF TWO SEPARATE JOB LOGS.
+      *-----------------------------------------------------------*
+       4000-BUILD-COMBINED-REPORT.
+           OPEN OUTPUT COMBINED-REPORT-FILE.
+           PERFORM 4100-WRITE-HEADER THRU 4100-EXIT.
+           OPEN INPUT SUMMARY-FILE.
+           PERFORM 4200-COPY-SUMMARY-RECORD THRU 4200-EXIT
+              UNTIL END-OF-SUMMARY-FILE.
+           CLOSE SUMMARY-FILE.
+           PERFORM 4300-WRITE-FOOTER THRU 4300-EXIT.
+           CLOSE COMBINED-REPORT-FILE.
+       4000-EXIT.
+           EXIT.
+
+       4100-WRITE-HEADER.
+           MOVE SPACES TO COMBINED-LINE.
+           STRING "DAILY EXPEDITION SUMMARY - RUN DATE "
+                      DELIMITED SIZE
+                  WS-RUN-DATE DELIMITED SIZE
+                  INTO COMBINED-LINE
+           END-STRING.
+           WRITE COMBINED-LINE.
+           DISPLAY COMBINED-LINE.
+           MOVE ALL "-" TO COMBINED-LINE.
+           WRITE COMBINED-LINE.
+           DISPLAY COMBINED-LINE.
+       4100-EXIT.
+           EXIT.
+
+       4200-COPY-SUMMARY-RECORD.
+           READ SUMMARY-FILE NEXT RECORD
+               AT END
+                  MOVE 'Y' TO WS-SUMMARY-EOF
+               NOT AT END
+                  PERFORM 4210-WRITE-COMBINED-LINE THRU 4210-EXIT
+           END-READ.
+       4200-EXIT.
+           EXIT.
+
+       4210-WRITE-COMBINED-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE SUM-PROGRAM-ID TO WS-RPT-PROGRAM.
+           MOVE SUM-LABEL TO WS-RPT-LABEL.
+           MOVE SUM-VALUE TO WS-RPT-VALUE.
+           MOVE WS-REPORT-LINE TO COMBINED-LINE.
+           WRITE COMBINED-LINE.
+           DISPLAY COMBINED-LINE.
+       4210-EXIT.
+           EXIT.
+
+       4300-WRITE-FOOTER.
+           MOVE ALL "-" TO COMBINED-LINE.
+           WRITE COMBINED-LINE.
+           DISPLAY COMBINED-LINE.
+           MOVE SPACES TO COMBINED-LINE.
+           STRING "ADV1 CC=" DELIMITED SIZE
+                  WS-ADV1-RC DELIMITED SIZE
+                  "   ADV2 CC=" DELIMITED SIZE
+                  WS-ADV2-RC DELIMITED SIZE
+                  INTO COMBINED-LINE
+           END-STRING.
+           WRITE COMBINED-LINE.
+           DISPLAY COMBINED-LINE.
+       4300-EXIT.
+           EXIT.
+
+       END PROGRAM ADVDAILY.
