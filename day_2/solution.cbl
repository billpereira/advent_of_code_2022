@@ -2,6 +2,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADV2.
        AUTHOR. billpereira.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *    2022-12-01  BP   ORIGINAL VERSION - ROCK/PAPER/SCISSORS
+      *                     SCORING FROM THE STRATEGY GUIDE.
+      *    2026-08-09  BP   CURRENT_SUM/CURRENT_SCORE NOW START AT
+      *                     ZERO EXPLICITLY - UNINITIALIZED WORKING-
+      *                     STORAGE WAS LEAVING THE POINT TOTAL OFF
+      *                     BY WHATEVER GARBAGE THE RUNTIME HAPPENED
+      *                     TO ALLOCATE.
+      *    2026-08-09  BP   WRITES A ONE-LINE RUN SUMMARY TO SUMMARYDD
+      *                     AND RETURNS A CONDITION CODE INSTEAD OF
+      *                     STOPPING OUTRIGHT, SO A DRIVER STEP CAN
+      *                     CHAIN THIS RUN WITH ADV1 AND FOLD BOTH
+      *                     INTO ONE COMBINED REPORT.
+      *    2026-08-09  BP   MATCHES NOW SUPPORTS AN OPTIONAL TRAILER
+      *                     RECORD (MARKER 'T') CARRYING THE EXPECTED
+      *                     MATCH COUNT AND SCORE - IF PRESENT, IT IS
+      *                     CHECKED AGAINST THE ACTUAL TALLY AT EOF AND
+      *                     ANY DISCREPANCY IS FLAGGED.
+      *    2026-08-09  BP   EVERY MATCH (AND THE TRAILER, IF PRESENT)
+      *                     NOW WRITES AN ENTRY TO THE SHARED AUDITDD
+      *                     TRAIL (ALSO WRITTEN BY ADV1) SO A DAY'S
+      *                     RESULTS CAN BE PROVEN AFTER THE JOB LOG
+      *                     IS GONE.
+      *    2026-08-09  BP   ADDED A HAND/OUTCOME DISTRIBUTION REPORT -
+      *                     EACH OPPONENT HAND X DESIRED RESULT
+      *                     COMBINATION IS TALLIED AND BROKEN OUT ON
+      *                     THE CONSOLE AT END OF RUN.
       *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -10,6 +38,14 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
 
+           SELECT SUMMARY-FILE ASSIGN TO SUMMARYDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
       *****************************************************************
        DATA DIVISION.
 
@@ -23,41 +59,125 @@
           05 DESIRED_RESULT  PIC X(1).
           05 FILLER          PIC X(77).
 
+      * AN OPTIONAL TRAILER RECORD (MARKER 'T' WHERE OPPONENT_HAND
+      * WOULD OTHERWISE BE) CARRYING THE EXPECTED MATCH COUNT AND
+      * TOTAL SCORE FOR END-OF-FILE RECONCILIATION.
+       01 MATCH_LINE-TRAILER REDEFINES MATCH_LINE.
+          05 MLT-MARKER           PIC X(1).
+          05 FILLER               PIC X(1).
+          05 MLT-EXPECTED-COUNT   PIC 9(6).
+          05 MLT-EXPECTED-SCORE   PIC 9(10).
+          05 FILLER               PIC X(62).
+
+      * ONE-LINE RUN SUMMARY PICKED UP BY THE ADVDAILY DRIVER.
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS SUMMARY-LINE.
+           COPY SUMMARYREC.
+
+      * PERSISTENT PER-RECORD AUDIT TRAIL, SHARED WITH ADV1, OPENED
+      * EXTEND SO IT ACCUMULATES ACROSS RUNS INSTEAD OF BEING
+      * OVERWRITTEN EACH DAY.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS AUDIT-LINE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01 CURRENT_SUM        PIC 9(10).
-       01 CURRENT_SCORE      PIC 9(1).
+       01 CURRENT_SUM        PIC 9(10) VALUE ZEROS.
+       01 CURRENT_SCORE      PIC 9(1) VALUE ZEROS.
        01 RESULT             PIC X(5).
        01 WS-EOF             PIC A(1).
+
+      * CONTROL-TOTAL RECONCILIATION AGAINST THE OPTIONAL TRAILER.
+       01 WS-MATCH-COUNT     PIC 9(6) VALUE ZERO.
+       01 WS-TRAILER-FOUND   PIC X(1) VALUE 'N'.
+           88 TRAILER-RECORD-FOUND  VALUE 'Y'.
+       01 WS-EXPECTED-COUNT  PIC 9(6) VALUE ZERO.
+       01 WS-EXPECTED-SCORE  PIC 9(10) VALUE ZERO.
+
+      * AUDIT TRAIL WORK FIELDS.
+       01 WS-RUN-DATE            PIC 9(8) VALUE ZERO.
+       01 WS-RECORD-NUMBER       PIC 9(10) VALUE ZERO.
+       01 WS-AUDIT-KEY           PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-RESULT-VALUE  PIC 9(10) VALUE ZERO.
+
+      * HAND/OUTCOME DISTRIBUTION - ONE CELL PER OPPONENT HAND (ROCK,
+      * PAPER, SCISSORS) X DESIRED RESULT (LOOSE, DRAWN, WIN)
+      * COMBINATION, TALLIED AS CHOOSE_HAND SCORES EACH MATCH, PLUS THE
+      * SCORE CONTRIBUTION EACH COMBINATION ADDED TO CURRENT_SUM.
+       01 WS-DIST-TABLE.
+          05 WS-DIST-HAND OCCURS 3 TIMES.
+             10 WS-DIST-RESULT OCCURS 3 TIMES PIC 9(6) VALUE ZERO.
+       01 WS-DIST-SCORE-TABLE.
+          05 WS-DIST-SCORE-HAND OCCURS 3 TIMES.
+             10 WS-DIST-SCORE OCCURS 3 TIMES PIC 9(8) VALUE ZERO.
+       01 WS-DIST-HAND-IDX      PIC 9 VALUE ZERO.
+       01 WS-DIST-RESULT-IDX    PIC 9 VALUE ZERO.
+       01 WS-DIST-ROW-TOTAL     PIC 9(6) VALUE ZERO.
+       01 WS-DIST-ROW-SCORE     PIC 9(8) VALUE ZERO.
+       01 WS-DIST-HAND-NAME     PIC X(12) VALUE SPACES.
+       01 WS-DIST-RESULT-NAME   PIC X(5) VALUE SPACES.
+       01 WS-DIST-OUTCOME-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-DIST-OUTCOME-SCORE PIC 9(8) VALUE ZERO.
       *****************************************************************
        PROCEDURE DIVISION.
 
        ROCK-PAPER-SCISSORS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
            OPEN INPUT MATCHES.
+           OPEN EXTEND AUDIT-FILE.
            PERFORM UNTIL WS-EOF = 'Y'
                    READ MATCHES NEXT RECORD
                    AT END
                       MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       PERFORM DEFINE_RESULT
-                       PERFORM CHOOSE_HAND 
-                       ADD CURRENT_SCORE TO CURRENT_SUM
-                       DISPLAY "Opponent Hand: "
-                               OPPONENT_HAND
-                               " RESULTS: "
-                               RESULT
-                               " ADDING "
-                               CURRENT_SCORE
-                               " POINTS - CURRENT SUM OF SCORES: "
-                               CURRENT_SUM
-                       MOVE ZEROES TO CURRENT_SCORE
+                       ADD 1 TO WS-RECORD-NUMBER
+                       IF MLT-MARKER = 'T' THEN
+                          MOVE 'Y' TO WS-TRAILER-FOUND
+                          MOVE MLT-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                          MOVE MLT-EXPECTED-SCORE TO WS-EXPECTED-SCORE
+                          MOVE "TRAILER   " TO WS-AUDIT-KEY
+                          MOVE WS-EXPECTED-SCORE
+                             TO WS-AUDIT-RESULT-VALUE
+                          PERFORM WRITE_AUDIT_RECORD
+                       ELSE
+                          ADD 1 TO WS-MATCH-COUNT
+                          PERFORM DEFINE_RESULT
+                          PERFORM CHOOSE_HAND
+                          ADD CURRENT_SCORE TO CURRENT_SUM
+                          DISPLAY "Opponent Hand: "
+                                  OPPONENT_HAND
+                                  " RESULTS: "
+                                  RESULT
+                                  " ADDING "
+                                  CURRENT_SCORE
+                                  " POINTS - CURRENT SUM OF SCORES: "
+                                  CURRENT_SUM
+                          MOVE SPACES TO WS-AUDIT-KEY
+                          MOVE OPPONENT_HAND TO WS-AUDIT-KEY (1:1)
+                          MOVE DESIRED_RESULT TO WS-AUDIT-KEY (2:1)
+                          MOVE CURRENT_SCORE TO WS-AUDIT-RESULT-VALUE
+                          PERFORM WRITE_AUDIT_RECORD
+                          MOVE ZEROES TO CURRENT_SCORE
+                       END-IF
 
                    END-READ
            END-PERFORM.
            CLOSE MATCHES.
+           CLOSE AUDIT-FILE.
+
+           DISPLAY "POINTS: " CURRENT_SUM
+
+           MOVE 0 TO RETURN-CODE.
+           IF TRAILER-RECORD-FOUND THEN
+              PERFORM CHECK_CONTROL_TOTALS
+           END-IF.
 
-           DISPLAY "POINTS: " CURRENT_SUM 
+           PERFORM DISPLAY_DISTRIBUTION_REPORT.
+           PERFORM WRITE_RUN_SUMMARY.
 
-           STOP RUN.
+           GOBACK.
 
        DEFINE_RESULT.
            IF DESIRED_RESULT = 'X' THEN
@@ -81,37 +201,151 @@
            WHEN 'A' ALSO 'LOOSE'
                 DISPLAY "ADDING 3 FOR LOOSING WITH SCISSOR"
                 ADD 3 TO CURRENT_SCORE
+                ADD 1 TO WS-DIST-RESULT (1, 1)
+                ADD 3 TO WS-DIST-SCORE (1, 1)
            WHEN 'A' ALSO 'DRAWN'
                 DISPLAY "ADDING 4 FOR DRAWN WITH ROCK"
                 ADD 1 TO CURRENT_SCORE
                 ADD 3 TO CURRENT_SCORE
+                ADD 1 TO WS-DIST-RESULT (1, 2)
+                ADD 4 TO WS-DIST-SCORE (1, 2)
            WHEN 'A' ALSO 'WIN  '
                 DISPLAY "ADDING 8 FOR WINNING WITH PAPER"
                 ADD 2 TO CURRENT_SCORE
                 ADD 6 TO CURRENT_SCORE
+                ADD 1 TO WS-DIST-RESULT (1, 3)
+                ADD 8 TO WS-DIST-SCORE (1, 3)
            WHEN 'B' ALSO 'LOOSE'
                 DISPLAY "ADDING 1 FOR LOOSING WITH ROCK"
                 ADD 1 TO CURRENT_SCORE
+                ADD 1 TO WS-DIST-RESULT (2, 1)
+                ADD 1 TO WS-DIST-SCORE (2, 1)
            WHEN 'B' ALSO 'DRAWN'
                 DISPLAY "ADDING 5 FOR DRAWN WITH PAPER"
                 ADD 2 TO CURRENT_SCORE
                 ADD 3 TO CURRENT_SCORE
+                ADD 1 TO WS-DIST-RESULT (2, 2)
+                ADD 5 TO WS-DIST-SCORE (2, 2)
            WHEN 'B' ALSO 'WIN '
                 DISPLAY "ADDING 9 FOR WINNING WITH SCISSOR"
                 ADD 3 TO CURRENT_SCORE
                 ADD 6 TO CURRENT_SCORE
+                ADD 1 TO WS-DIST-RESULT (2, 3)
+                ADD 9 TO WS-DIST-SCORE (2, 3)
            WHEN 'C' ALSO 'LOOSE'
                 DISPLAY "ADDING 2 FOR LOOSING WITH PAPER"
                 ADD 2 TO CURRENT_SCORE
+                ADD 1 TO WS-DIST-RESULT (3, 1)
+                ADD 2 TO WS-DIST-SCORE (3, 1)
            WHEN 'C' ALSO 'DRAWN'
                 DISPLAY "ADDING 6 FOR DRAWN WITH SCISSOR"
                 ADD 3 TO CURRENT_SCORE
                 ADD 3 TO CURRENT_SCORE
+                ADD 1 TO WS-DIST-RESULT (3, 2)
+                ADD 6 TO WS-DIST-SCORE (3, 2)
            WHEN 'C' ALSO 'WIN  '
                 DISPLAY "ADDING 7 FOR WINNING WITH ROCK"
                 ADD 1 TO CURRENT_SCORE
                 ADD 6 TO CURRENT_SCORE
+                ADD 1 TO WS-DIST-RESULT (3, 3)
+                ADD 7 TO WS-DIST-SCORE (3, 3)
            END-EVALUATE.
-                  
 
-       END PROGRAM ADV2.
\ No newline at end of file
+      * COMPARE THE TRAILER'S EXPECTED MATCH COUNT AND SCORE AGAINST
+      * WHAT WAS ACTUALLY TALLIED - A MISMATCH MEANS THE FILE WAS
+      * TRUNCATED OR DUPLICATED UPSTREAM OF THIS RUN.
+       CHECK_CONTROL_TOTALS.
+           IF WS-MATCH-COUNT NOT = WS-EXPECTED-COUNT
+              OR CURRENT_SUM NOT = WS-EXPECTED-SCORE THEN
+              DISPLAY "** CONTROL TOTAL MISMATCH ON MATCHES **"
+              DISPLAY "EXPECTED MATCH COUNT: " WS-EXPECTED-COUNT
+                      " ACTUAL: " WS-MATCH-COUNT
+              DISPLAY "EXPECTED TOTAL SCORE: " WS-EXPECTED-SCORE
+                      " ACTUAL: " CURRENT_SUM
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              DISPLAY "CONTROL TOTALS RECONCILED OK - "
+                      WS-MATCH-COUNT " MATCHES."
+           END-IF.
+
+      * BREAK THE TALLY IN WS-DIST-TABLE/WS-DIST-SCORE-TABLE OUT ONE
+      * LINE PER OPPONENT HAND AND ONE LINE PER DESIRED RESULT, SHOWING
+      * HOW OFTEN EACH CAME UP AND ITS SCORE CONTRIBUTION.
+       DISPLAY_DISTRIBUTION_REPORT.
+           DISPLAY "HAND/OUTCOME DISTRIBUTION:".
+           PERFORM DISPLAY_HAND_ROW
+              VARYING WS-DIST-HAND-IDX FROM 1 BY 1
+              UNTIL WS-DIST-HAND-IDX > 3.
+           PERFORM DISPLAY_OUTCOME_ROW
+              VARYING WS-DIST-RESULT-IDX FROM 1 BY 1
+              UNTIL WS-DIST-RESULT-IDX > 3.
+
+       DISPLAY_HAND_ROW.
+           EVALUATE WS-DIST-HAND-IDX
+               WHEN 1
+                   MOVE "ROCK (A)" TO WS-DIST-HAND-NAME
+               WHEN 2
+                   MOVE "PAPER (B)" TO WS-DIST-HAND-NAME
+               WHEN 3
+                   MOVE "SCISSORS (C)" TO WS-DIST-HAND-NAME
+           END-EVALUATE.
+           COMPUTE WS-DIST-ROW-TOTAL =
+                   WS-DIST-RESULT (WS-DIST-HAND-IDX, 1)
+                 + WS-DIST-RESULT (WS-DIST-HAND-IDX, 2)
+                 + WS-DIST-RESULT (WS-DIST-HAND-IDX, 3).
+           COMPUTE WS-DIST-ROW-SCORE =
+                   WS-DIST-SCORE (WS-DIST-HAND-IDX, 1)
+                 + WS-DIST-SCORE (WS-DIST-HAND-IDX, 2)
+                 + WS-DIST-SCORE (WS-DIST-HAND-IDX, 3).
+           DISPLAY WS-DIST-HAND-NAME
+                   " - LOOSE: " WS-DIST-RESULT (WS-DIST-HAND-IDX, 1)
+                   " DRAWN: " WS-DIST-RESULT (WS-DIST-HAND-IDX, 2)
+                   " WIN: " WS-DIST-RESULT (WS-DIST-HAND-IDX, 3)
+                   " TOTAL: " WS-DIST-ROW-TOTAL
+                   " SCORE: " WS-DIST-ROW-SCORE.
+
+      * COLUMN TOTALS ACROSS ALL THREE HANDS - HOW MANY TIMES THE
+      * OPPONENT'S HAND EARNED EACH OUTCOME AND THE SCORE IT EARNED.
+       DISPLAY_OUTCOME_ROW.
+           EVALUATE WS-DIST-RESULT-IDX
+               WHEN 1
+                   MOVE "LOOSE" TO WS-DIST-RESULT-NAME
+               WHEN 2
+                   MOVE "DRAWN" TO WS-DIST-RESULT-NAME
+               WHEN 3
+                   MOVE "WIN  " TO WS-DIST-RESULT-NAME
+           END-EVALUATE.
+           COMPUTE WS-DIST-OUTCOME-COUNT =
+                   WS-DIST-RESULT (1, WS-DIST-RESULT-IDX)
+                 + WS-DIST-RESULT (2, WS-DIST-RESULT-IDX)
+                 + WS-DIST-RESULT (3, WS-DIST-RESULT-IDX).
+           COMPUTE WS-DIST-OUTCOME-SCORE =
+                   WS-DIST-SCORE (1, WS-DIST-RESULT-IDX)
+                 + WS-DIST-SCORE (2, WS-DIST-RESULT-IDX)
+                 + WS-DIST-SCORE (3, WS-DIST-RESULT-IDX).
+           DISPLAY "OUTCOME " WS-DIST-RESULT-NAME
+                   " - COUNT: " WS-DIST-OUTCOME-COUNT
+                   " SCORE: " WS-DIST-OUTCOME-SCORE.
+
+      * ONE AUDIT-LINE PER MATCHES RECORD PROCESSED (INCLUDING THE
+      * TRAILER, IF PRESENT) SO THE FULL RUN CAN BE RECONSTRUCTED FROM
+      * AUDITDD ALONE.
+       WRITE_AUDIT_RECORD.
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+           MOVE "ADV2" TO AUD-PROGRAM-ID.
+           MOVE WS-RECORD-NUMBER TO AUD-RECORD-NUMBER.
+           MOVE WS-AUDIT-KEY TO AUD-KEY-FIELD.
+           MOVE WS-AUDIT-RESULT-VALUE TO AUD-RESULT.
+           WRITE AUDIT-LINE.
+
+      * ONE SUMMARY-LINE FOR THE ADVDAILY DRIVER TO PICK UP AND FOLD
+      * INTO THE COMBINED REPORT ALONGSIDE ADV1'S OWN SUMMARY LINE.
+       WRITE_RUN_SUMMARY.
+           OPEN EXTEND SUMMARY-FILE.
+           MOVE "ADV2" TO SUM-PROGRAM-ID.
+           MOVE "ROCK PAPER SCISSORS SCORE" TO SUM-LABEL.
+           MOVE CURRENT_SUM TO SUM-VALUE.
+           WRITE SUMMARY-LINE.
+           CLOSE SUMMARY-FILE.
+
+       END PROGRAM ADV2.
